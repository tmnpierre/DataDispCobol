@@ -2,31 +2,350 @@
        PROGRAM-ID. DataDisp.
        AUTHOR. Pierre.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGION-SCORES-FILE ASSIGN TO "REGIONIN"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-REGION-IN-STATUS.
+
+           SELECT REPORT-OUT-FILE ASSIGN TO "REPORTOUT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-REPORT-OUT-STATUS.
+
+           SELECT EXCEPTION-OUT-FILE ASSIGN TO "EXCEPTOUT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-OUT-STATUS.
+
+           SELECT EXTRACT-OUT-FILE ASSIGN TO "EXTRACTOUT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-OUT-STATUS.
+
+           SELECT OPTIONAL RUN-CONTROL-FILE ASSIGN TO "RUNCTLFL"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-RUN-CTL-STATUS.
+
+           SELECT OPTIONAL PRIOR-SCORES-FILE ASSIGN TO "EXTRACTPRV"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-IN-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REGION-SCORES-FILE
+           RECORDING MODE IS F.
+       01  REGION-SCORE-REC.
+           03 RS-ID                PIC X(04).
+           03 RS-REGION            PIC X(12).
+           03 RS-NAME              PIC X(12).
+           03 RS-SCORE             PIC X(04).
+
+       FD  REPORT-OUT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       FD  EXCEPTION-OUT-FILE.
+       01  EXCEPTION-LINE          PIC X(80).
+
+      *    Extrait aval, même format que REGION-SCORES-FILE, repris
+      *    par le traitement suivant dans la chaîne d'ordonnancement.
+       FD  EXTRACT-OUT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-REC.
+           03 EX-ID                 PIC X(04).
+           03 EX-REGION             PIC X(12).
+           03 EX-NAME               PIC X(12).
+           03 EX-SCORE              PIC X(04).
+
+      *    Compteur de séquence d'exécution, conservé d'une
+      *    exécution à l'autre pour l'en-tête du rapport et le
+      *    solde des totaux de contrôle (voir 1065-GET-RUN-ID).
+       FD  RUN-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  RUN-CONTROL-REC          PIC 9(05).
+
+      *    Extrait de la veille (copie de EXTRACTOUT faite par
+      *    l'ordonnanceur avant le lancement du jour), relu pour le
+      *    rapport d'évolution J-1 (voir 1080-LOAD-PRIOR-FILE).
+       FD  PRIOR-SCORES-FILE
+           RECORDING MODE IS F.
+       01  PRIOR-SCORE-REC.
+           03 PS-ID                 PIC X(04).
+           03 PS-REGION             PIC X(12).
+           03 PS-NAME               PIC X(12).
+           03 PS-SCORE              PIC X(04).
+
+      *    Point de reprise : dernier WS-ID traité avec succès,
+      *    l'étape atteinte et le RUN-ID/numéro de page en cours,
+      *    relus au démarrage par 1090-CHECK-RESTART pour reprendre
+      *    la boucle de traitement sans repartir du premier
+      *    enregistrement ni casser la numérotation de pages/RUN-ID
+      *    d'une exécution interrompue.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-REC.
+           03 CP-LAST-ID             PIC X(04).
+           03 CP-STAGE               PIC X(01).
+           03 CP-RUN-ID              PIC 9(05).
+           03 CP-PAGE-NO             PIC 9(03).
+
        WORKING-STORAGE SECTION.
-       
-       01  I         PIC 9(02) VALUE 1.
-       
-      *    Définition de la structure pour les données de test.
-       01  TEST-DATA.
-           03 FILLER PIC X(32) VALUE "0001HOKKAI       TARO       0400".
-           03 FILLER PIC X(32) VALUE "0002AOMORI       JIRO       0350".
-           03 FILLER PIC X(32) VALUE "0003AKITA        SABURO     0300".
-           03 FILLER PIC X(32) VALUE "0004IWATE        SHIRO      0900".
-           03 FILLER PIC X(32) VALUE "0005MIYAGI       GORO       0200".
-           03 FILLER PIC X(32) VALUE "0006FUKUSHIMA    RIKURO     0150".
-           03 FILLER PIC X(32) VALUE "0007TOCHIGI      SHICHIRO   0100".
-           03 FILLER PIC X(32) VALUE "0008IBARAKI      HACHIRO    1050".
-           03 FILLER PIC X(32) VALUE "0009GUMMA        KURO       0200".
-           03 FILLER PIC X(32) VALUE "0010SAITAMA      JURO       0350".
-      
-       01  WS-USER-DATA REDEFINES TEST-DATA.
-           03  WS-USER-RECORDS OCCURS 10 TIMES.
+
+       01  I         PIC 9(05) VALUE 1.
+       01  J         PIC 9(05) VALUE 1.
+       01  WS-EXC-IDX PIC 9(05) VALUE 1.
+
+       01  WS-FILE-STATUS.
+           03 WS-REGION-IN-STATUS  PIC X(02) VALUE "00".
+           03 WS-REPORT-OUT-STATUS PIC X(02) VALUE "00".
+           03 WS-EXCEPT-OUT-STATUS PIC X(02) VALUE "00".
+           03 WS-EXTRACT-OUT-STATUS PIC X(02) VALUE "00".
+           03 WS-RUN-CTL-STATUS    PIC X(02) VALUE "00".
+           03 WS-PRIOR-IN-STATUS   PIC X(02) VALUE "00".
+           03 WS-CHECKPOINT-STATUS PIC X(02) VALUE "00".
+
+      *    En-tête / pagination du rapport imprimé
+      *    (FD REPORT-OUT-FILE).
+       01  WS-PAGE-NO               PIC 9(03) VALUE 0.
+       01  WS-LINE-COUNT            PIC 9(03) VALUE 0.
+       01  WS-LINES-PER-PAGE        PIC 9(03) VALUE 020.
+       01  WS-RUN-DATE-YYYYMMDD     PIC 9(08).
+       01  WS-RUN-DATE-FIELDS       REDEFINES WS-RUN-DATE-YYYYMMDD.
+           03 WS-RUN-DATE-YYYY      PIC 9(04).
+           03 WS-RUN-DATE-MM        PIC 9(02).
+           03 WS-RUN-DATE-DD        PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY.
+           03 RD-YYYY               PIC 9(04).
+           03 FILLER                PIC X(01) VALUE "-".
+           03 RD-MM                 PIC 9(02).
+           03 FILLER                PIC X(01) VALUE "-".
+           03 RD-DD                 PIC 9(02).
+
+       01  WS-REPORT-HEADER-1.
+           03 FILLER                PIC X(10) VALUE "DataDisp -".
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(28)
+                   VALUE "RAPPORT REGION/SCORE JOURNAL".
+           03 FILLER                PIC X(10) VALUE "  DATE: ".
+           03 RH1-RUN-DATE          PIC X(10).
+           03 FILLER                PIC X(08) VALUE "  PAGE: ".
+           03 RH1-PAGE-NO           PIC ZZ9.
+
+      *    Numéro de séquence d'exécution, lu/incrémenté par
+      *    1065-GET-RUN-ID et repris dans l'en-tête et le solde.
+       01  WS-RUN-ID                 PIC 9(05) VALUE 0.
+
+       01  WS-REPORT-HEADER-1B.
+           03 FILLER                PIC X(10) VALUE "RUN-ID: ".
+           03 RH1B-RUN-ID           PIC 9(05).
+           03 FILLER                PIC X(22) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-2       PIC X(37)
+               VALUE "ID   Region        Nom        Score".
+       01  WS-REPORT-HEADER-3       PIC X(37)
+               VALUE "-----------------------------------".
+
+       01  WS-REPORT-DETAIL-LINE.
+           03 RD-ID                 PIC X(04).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RD-REGION             PIC X(12).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RD-NAME               PIC X(12).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RD-SCORE              PIC X(04).
+
+      *    Totaux par région et total général (rupture de contrôle),
+      *    accumulés sur WS-USER-RECORDS dans 1400-WRITE-REGION-TOTALS.
+       01  WS-SCORE-NUM              PIC 9(04).
+       01  WS-REGION-TOTAL-COUNT     PIC 9(03) VALUE 0.
+       01  WS-MAX-REGIONS            PIC 9(03) VALUE 100.
+       01  WS-REGION-TOTALS.
+           03  WS-REGION-TOTAL-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-REGION-TOTAL-COUNT
+                   INDEXED BY WS-RT-IDX.
+               05 WS-RT-REGION        PIC X(12).
+               05 WS-RT-SCORE         PIC 9(07).
+       01  WS-GRAND-TOTAL            PIC 9(07) VALUE 0.
+       01  WS-RT-FOUND-FLAG          PIC X(01) VALUE "N".
+           88 WS-RT-FOUND            VALUE "Y".
+
+      *    Seuils de performance pour le rapport des écarts, imprimé
+      *    par 1500-WRITE-PERFORMANCE-EXCEPTIONS. Valeurs ajustables
+      *    sans toucher à la logique du programme.
+       01  WS-SCORE-THRESHOLD-HIGH   PIC 9(04) VALUE 0800.
+       01  WS-SCORE-THRESHOLD-LOW    PIC 9(04) VALUE 0400.
+
+       01  WS-PERF-HEADER            PIC X(37)
+               VALUE "PERFORMANCES HORS SEUIL".
+       01  WS-PERF-DETAIL-LINE.
+           03 PD-ID                  PIC X(04).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 PD-REGION               PIC X(12).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 PD-NAME                 PIC X(12).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 PD-SCORE                PIC X(04).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 PD-INDICATOR            PIC X(19).
+
+      *    Solde de contrôle (RUN-ID, enregistrements lus/valides/en
+      *    exception, total des scores) pour le rapprochement avec le
+      *    fichier d'entrée, imprimé par 1600-WRITE-CONTROL-TRAILER.
+       01  WS-TRAILER-HEADER         PIC X(37)
+               VALUE "TOTAUX DE CONTROLE".
+       01  WS-TRAILER-LINE-1.
+           03 FILLER                 PIC X(16) VALUE "RUN-ID:".
+           03 TR-RUN-ID               PIC ZZZZ9.
+       01  WS-TRAILER-LINE-2.
+           03 FILLER                 PIC X(16) VALUE "ENREG. LUS:".
+           03 TR-REC-COUNT            PIC ZZZZ9.
+       01  WS-TRAILER-LINE-3.
+           03 FILLER                 PIC X(16) VALUE "ENREG. VALIDES:".
+           03 TR-VALID-COUNT          PIC ZZZZ9.
+       01  WS-TRAILER-LINE-4.
+           03 FILLER                 PIC X(16) VALUE "EXCEPTIONS:".
+           03 TR-EXCEPTION-COUNT      PIC ZZZZ9.
+       01  WS-TRAILER-LINE-5.
+           03 FILLER                 PIC X(16) VALUE "TOTAL SCORE:".
+           03 TR-TOTAL-SCORE          PIC Z,ZZZ,ZZ9.
+
+       01  WS-TOTALS-HEADER          PIC X(37)
+               VALUE "TOTAUX PAR REGION".
+       01  WS-TOTALS-DETAIL-LINE.
+           03 RT-REGION              PIC X(12).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 RT-SCORE                PIC Z,ZZZ,ZZ9.
+       01  WS-GRAND-TOTAL-LINE.
+           03 FILLER                 PIC X(12) VALUE "GRAND TOTAL".
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 GT-SCORE                PIC Z,ZZZ,ZZ9.
+
+      *    Listing des exceptions (score non numérique, ID dupliqué)
+      *    imprimé sur FD EXCEPTION-OUT-FILE par 1070-VALIDATE-RECORDS.
+       01  WS-EXCEPTION-COUNT       PIC 9(05) VALUE 0.
+       01  WS-EXCEPTION-REASON      PIC X(20).
+
+       01  WS-EXCEPTION-HEADER-1.
+           03 FILLER                PIC X(10) VALUE "DataDisp -".
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(28)
+                   VALUE "LISTE DES EXCEPTIONS       ".
+           03 FILLER                PIC X(10) VALUE "  DATE: ".
+           03 EH1-RUN-DATE          PIC X(10).
+
+       01  WS-EXCEPTION-HEADER-2    PIC X(57)
+             VALUE "ID   Region        Nom        Score  Motif".
+       01  WS-EXCEPTION-HEADER-3    PIC X(57)
+          VALUE "---------------------------------------------------".
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           03 ED-ID                 PIC X(04).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 ED-REGION             PIC X(12).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 ED-NAME               PIC X(12).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 ED-SCORE              PIC X(04).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 ED-REASON             PIC X(20).
+
+       01  WS-EOF-FLAG             PIC X(01) VALUE "N".
+           88 WS-EOF               VALUE "Y".
+
+       01  WS-REC-COUNT             PIC 9(05) VALUE 0.
+       01  WS-MAX-RECORDS           PIC 9(05) VALUE 00500.
+
+      *    Reprise sur incident : point de contrôle écrit tous les
+      *    WS-CHECKPOINT-INTERVAL enregistrements (voir 1095-WRITE-
+      *    CHECKPOINT) et relu au démarrage par 1090-CHECK-RESTART.
+      *    L'étape "D" (détail en cours) permet de reprendre la boucle
+      *    de détail/extrait juste après le dernier ID déposé, en
+      *    conservant le RUN-ID et le numéro de page de l'exécution
+      *    interrompue (le fichier rapport est alors étendu, pas
+      *    retronqué). L'étape "S" (détail terminé, solde en
+      *    attente) signifie que la boucle de détail de l'exécution
+      *    interrompue est allée jusqu'au bout mais que le solde
+      *    n'a peut-être été imprimé qu'en partie ; on ne peut pas
+      *    le savoir avec un fichier séquentiel, donc l'exécution
+      *    qui reprend régénère tout le rapport en une seule fois
+      *    (OPEN OUTPUT) plutôt que d'étendre un solde
+      *    potentiellement déjà à moitié écrit.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(03) VALUE 100.
+       01  WS-SINCE-CHECKPOINT      PIC 9(03) VALUE 0.
+       01  WS-CHECKPOINT-ID         PIC X(04) VALUE SPACES.
+       01  WS-CHECKPOINT-STAGE      PIC X(01) VALUE SPACE.
+           88 WS-CHECKPOINT-STAGE-DETAIL  VALUE "D".
+           88 WS-CHECKPOINT-STAGE-SUMMARY VALUE "S".
+       01  WS-CHECKPOINT-FOUND-FLAG PIC X(01) VALUE "N".
+           88 WS-CHECKPOINT-FOUND   VALUE "Y".
+       01  WS-CKPT-ID-FOUND-FLAG    PIC X(01) VALUE "N".
+           88 WS-CKPT-ID-FOUND      VALUE "Y".
+       01  WS-CKPT-PAGE-NO          PIC 9(03) VALUE 0.
+       01  WS-START-IDX             PIC 9(05) VALUE 1.
+       01  WS-RESUMING-FLAG         PIC X(01) VALUE "N".
+           88 WS-RESUMING           VALUE "Y".
+
+      *    Table des enregistrements région/score, alimentée depuis
+      *    le fichier REGION-SCORES-FILE (voir 1050-READ-REGION-FILE).
+       01  WS-USER-DATA.
+           03  WS-USER-RECORDS OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-REC-COUNT
+                   INDEXED BY WS-IDX.
                05 WS-ID                 PIC X(04).
                05 WS-REGION             PIC X(12).
                05 WS-NAME               PIC X(12).
                05 WS-SCORE              PIC X(04).
-       
+               05 WS-VALID-FLAG         PIC X(01) VALUE "Y".
+                   88 WS-RECORD-VALID   VALUE "Y".
+                   88 WS-RECORD-INVALID VALUE "N".
+
+      *    Scores de la veille, chargés depuis PRIOR-SCORES-FILE par
+      *    1080-LOAD-PRIOR-FILE pour le rapport d'évolution J-1.
+       01  WS-PRIOR-COUNT            PIC 9(05) VALUE 0.
+       01  WS-PRIOR-DATA.
+           03  WS-PRIOR-RECORDS OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-PRIOR-COUNT
+                   INDEXED BY WS-PRIOR-IDX.
+               05 WS-PRIOR-ID           PIC X(04).
+               05 WS-PRIOR-SCORE        PIC X(04).
+
+       01  WS-PRIOR-SCORE-NUM        PIC 9(04).
+       01  WS-PRIOR-FOUND-FLAG       PIC X(01) VALUE "N".
+           88 WS-PRIOR-FOUND         VALUE "Y".
+       01  WS-PRIOR-MATCH-IDX        PIC 9(05) VALUE 0.
+       01  WS-DELTA                  PIC S9(05).
+
+       01  WS-DELTA-HEADER           PIC X(37)
+               VALUE "EVOLUTION PAR RAPPORT A J-1".
+       01  WS-DELTA-COL-HEADER       PIC X(57)
+          VALUE "ID   Region        Nom        Hier  Aujrd  Delta".
+       01  WS-DELTA-DETAIL-LINE.
+           03 DD-ID                  PIC X(04).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 DD-REGION               PIC X(12).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 DD-NAME                 PIC X(12).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 DD-PRIOR-SCORE          PIC X(04).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 DD-CURRENT-SCORE        PIC X(04).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 DD-DELTA                PIC +9(04).
+       01  WS-DELTA-NEW-LINE.
+           03 DN-ID                  PIC X(04).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 DN-REGION               PIC X(12).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 DN-NAME                 PIC X(12).
+           03 FILLER                 PIC X(01) VALUE SPACE.
+           03 FILLER                 PIC X(04) VALUE "N/A ".
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 DN-CURRENT-SCORE        PIC X(04).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 FILLER                 PIC X(14) VALUE "NOUVEAU".
+
        PROCEDURE DIVISION.
 
       *    Démarre le point d'entrée du programme principal.
@@ -38,46 +357,718 @@
       * Démarre la section de traitement des données.
        1100-PROCESS-DATA.
 
-      * Affiche l'en-tête des données.
+           PERFORM 1050-LOAD-REGION-FILE THRU 1050-EXIT.
+           PERFORM 1060-GET-RUN-DATE THRU 1060-EXIT.
+           PERFORM 1070-VALIDATE-RECORDS THRU 1070-EXIT.
+           PERFORM 1080-LOAD-PRIOR-FILE THRU 1080-EXIT.
+
+      * L'étape de reprise doit être connue avant le RUN-ID : une
+      * exécution qui reprend (étape "D" ou "S") garde le RUN-ID de
+      * l'exécution interrompue (relu par 1090-CHECK-RESTART) au lieu
+      * d'en tirer un nouveau de RUN-CONTROL-FILE.
+           PERFORM 1090-CHECK-RESTART THRU 1090-EXIT.
+           IF NOT WS-CHECKPOINT-FOUND
+               PERFORM 1065-GET-RUN-ID THRU 1065-EXIT
+           END-IF.
+
+      * Étape "D" : le rapport/extrait de l'exécution interrompue
+      * existent déjà et sont étendus. Sinon (première exécution,
+      * ou étape "S" où le solde de l'exécution interrompue n'est
+      * pas fiable) : le rapport/extrait sont régénérés en entier.
+      * Si l'extension échoue alors qu'une reprise était attendue
+      * (fichier absent, p. ex. relance dans un répertoire de
+      * travail différent), on bascule aussi WS-START-IDX à 1 :
+      * sans cela, le détail reprendrait après le point de
+      * contrôle dans un fichier tout neuf, perdant définitivement
+      * les enregistrements précédents.
+           IF WS-RESUMING
+               OPEN EXTEND REPORT-OUT-FILE
+               OPEN EXTEND EXTRACT-OUT-FILE
+               IF WS-REPORT-OUT-STATUS NOT = "00"
+                       OR WS-EXTRACT-OUT-STATUS NOT = "00"
+                   IF WS-REPORT-OUT-STATUS = "00"
+                       CLOSE REPORT-OUT-FILE
+                   END-IF
+                   IF WS-EXTRACT-OUT-STATUS = "00"
+                       CLOSE EXTRACT-OUT-FILE
+                   END-IF
+                   MOVE 1 TO WS-START-IDX
+                   MOVE 0 TO WS-PAGE-NO
+                   OPEN OUTPUT REPORT-OUT-FILE
+                   OPEN OUTPUT EXTRACT-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-OUT-FILE
+               OPEN OUTPUT EXTRACT-OUT-FILE
+           END-IF.
+
+           IF WS-REPORT-OUT-STATUS NOT = "00"
+               DISPLAY "DataDisp - ERREUR OUVERTURE REPORTOUT, STATUT: "
+                   WS-REPORT-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-EXTRACT-OUT-STATUS NOT = "00"
+               DISPLAY "DataDisp - ERREUR OUVERTURE EXTRACTOUT, STATUT:"
+                   WS-EXTRACT-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+           PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT.
+
+      * Effectue une boucle de traitement pour chaque enregistrement
+      * réellement chargé depuis le fichier d'entrée du jour, en
+      * imprimant le détail sur le rapport FD REPORT-OUT-FILE. Reprend
+      * à WS-START-IDX (1 sauf reprise sur incident) et dépose un
+      * point de contrôle tous les WS-CHECKPOINT-INTERVAL enreg.
+           PERFORM VARYING I FROM WS-START-IDX BY 1
+                   UNTIL I > WS-REC-COUNT
+               IF WS-RECORD-VALID OF WS-USER-RECORDS (I)
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT
+                   END-IF
+                   MOVE WS-ID OF WS-USER-RECORDS (I)     TO RD-ID
+                   MOVE WS-REGION OF WS-USER-RECORDS (I)  TO RD-REGION
+                   MOVE WS-NAME OF WS-USER-RECORDS (I)    TO RD-NAME
+                   MOVE WS-SCORE OF WS-USER-RECORDS (I)   TO RD-SCORE
+                   WRITE REPORT-LINE FROM WS-REPORT-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+                   ADD 1 TO WS-LINE-COUNT
+                   MOVE WS-ID OF WS-USER-RECORDS (I)     TO EX-ID
+                   MOVE WS-REGION OF WS-USER-RECORDS (I) TO EX-REGION
+                   MOVE WS-NAME OF WS-USER-RECORDS (I)   TO EX-NAME
+                   MOVE WS-SCORE OF WS-USER-RECORDS (I)  TO EX-SCORE
+                   WRITE EXTRACT-REC
+                   ADD 1 TO WS-SINCE-CHECKPOINT
+                   IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                       PERFORM 1095-WRITE-CHECKPOINT THRU 1095-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 1097-WRITE-DETAIL-DONE-CHECKPOINT THRU 1097-EXIT.
+
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-3
+               AFTER ADVANCING 1 LINE.
+
+      * Affiche également l'en-tête des données sur la console, pour
+      * compatibilité avec les opérateurs habitués au listing SYSOUT.
            DISPLAY "ID   Région        Nom        Score".
            DISPLAY "-----------------------------------".
-           
-      * Effectue une boucle de traitement pour chaque enregistrement.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               DISPLAY WS-ID OF WS-USER-RECORDS (I) 
-               SPACE 
-               WS-REGION OF WS-USER-RECORDS (I) 
-               SPACE 
-               WS-NAME OF WS-USER-RECORDS (I) 
-               SPACE 
-               WS-SCORE OF WS-USER-RECORDS (I)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               IF WS-RECORD-VALID OF WS-USER-RECORDS (I)
+                   DISPLAY WS-ID OF WS-USER-RECORDS (I)
+                   SPACE
+                   WS-REGION OF WS-USER-RECORDS (I)
+                   SPACE
+                   WS-NAME OF WS-USER-RECORDS (I)
+                   SPACE
+                   WS-SCORE OF WS-USER-RECORDS (I)
+               END-IF
            END-PERFORM.
            DISPLAY "-----------------------------------".
            DISPLAY " ".
 
-           DISPLAY "ID  Région       Nom       Score".
-           DISPLAY "--------------------------------".
-           DISPLAY WS-USER-RECORDS (2).
-           DISPLAY WS-USER-RECORDS (5).
-           DISPLAY WS-USER-RECORDS (10).
-           DISPLAY "-----------------------------------".
-           DISPLAY " ".
+           PERFORM 1400-WRITE-REGION-TOTALS THRU 1400-EXIT.
+           PERFORM 1500-WRITE-PERFORMANCE-EXCEPTIONS THRU 1500-EXIT.
+           PERFORM 1700-WRITE-DELTA-REPORT THRU 1700-EXIT.
+           PERFORM 1600-WRITE-CONTROL-TRAILER THRU 1600-EXIT.
 
-           DISPLAY "ID   Région        Nom        Score".
-           DISPLAY "-----------------------------------".
-           DISPLAY WS-ID OF WS-USER-RECORDS (2) " " 
-      -            WS-REGION OF WS-USER-RECORDS (2) " "  
-      -            WS-NAME OF WS-USER-RECORDS (2) " "  
-      -            WS-SCORE OF WS-USER-RECORDS (2).
-           DISPLAY WS-ID OF WS-USER-RECORDS (5) " "  
-      -            WS-REGION OF WS-USER-RECORDS (5) " "  
-      -            WS-NAME OF WS-USER-RECORDS (5) " "  
-      -            WS-SCORE OF WS-USER-RECORDS (5).
-           DISPLAY WS-ID OF WS-USER-RECORDS (10) " "  
-      -            WS-REGION OF WS-USER-RECORDS (10) " "  
-      -            WS-NAME OF WS-USER-RECORDS (10) " "  
-      -            WS-SCORE OF WS-USER-RECORDS (10).
+      * Le rapport est maintenant complet (détail et solde) : le
+      * point de contrôle peut être effacé, la prochaine exécution
+      * repartira normalement du premier enregistrement.
+           PERFORM 1096-CLEAR-CHECKPOINT THRU 1096-EXIT.
 
+           CLOSE REPORT-OUT-FILE.
+           CLOSE EXTRACT-OUT-FILE.
 
        1100-EXIT.
            EXIT.
+
+      * Détermine la date du jour pour l'en-tête du rapport.
+       1060-GET-RUN-DATE.
+
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE-YYYY TO RD-YYYY.
+           MOVE WS-RUN-DATE-MM   TO RD-MM.
+           MOVE WS-RUN-DATE-DD   TO RD-DD.
+
+       1060-EXIT.
+           EXIT.
+
+      * Lit le dernier numéro de séquence d'exécution dans
+      * RUN-CONTROL-FILE, l'incrémente, puis le réécrit pour la
+      * prochaine exécution. Fichier absent la première fois :
+      * la séquence repart de 1.
+       1065-GET-RUN-ID.
+
+           MOVE 0 TO WS-RUN-ID.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUN-CTL-STATUS = "00"
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       MOVE RUN-CONTROL-REC TO WS-RUN-ID
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           ELSE
+               IF WS-RUN-CTL-STATUS = "05"
+                   CLOSE RUN-CONTROL-FILE
+               ELSE
+                   DISPLAY "DataDisp - ERREUR OUVERTURE RUNCTLFL, STAT"
+                       "UT: " WS-RUN-CTL-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-RUN-ID.
+
+           OPEN OUTPUT RUN-CONTROL-FILE.
+           IF WS-RUN-CTL-STATUS NOT = "00"
+               DISPLAY "DataDisp - ERREUR ECRITURE RUNCTLFL, STATUT: "
+                   WS-RUN-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-RUN-ID TO RUN-CONTROL-REC.
+           WRITE RUN-CONTROL-REC.
+           CLOSE RUN-CONTROL-FILE.
+
+       1065-EXIT.
+           EXIT.
+
+      * Imprime l'en-tête de rapport (répété à chaque nouvelle
+      * page) sur le fichier FD REPORT-OUT-FILE.
+       1200-WRITE-REPORT-HEADER.
+
+           ADD 1 TO WS-PAGE-NO.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE WS-RUN-DATE-DISPLAY TO RH1-RUN-DATE.
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+           MOVE WS-RUN-ID TO RH1B-RUN-ID.
+
+           IF WS-PAGE-NO = 1
+               WRITE REPORT-LINE FROM WS-REPORT-HEADER-1
+           ELSE
+               WRITE REPORT-LINE FROM WS-REPORT-HEADER-1
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-1B
+               AFTER ADVANCING 1 LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-3
+               AFTER ADVANCING 1 LINE.
+
+       1200-EXIT.
+           EXIT.
+
+      * Accumule WS-SCORE par WS-REGION (les données ne sont pas
+      * nécessairement triées par région) et imprime les sous-totaux
+      * ainsi que le total général sur le rapport.
+       1400-WRITE-REGION-TOTALS.
+
+           MOVE 0 TO WS-REGION-TOTAL-COUNT.
+           MOVE 0 TO WS-GRAND-TOTAL.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               IF WS-RECORD-VALID OF WS-USER-RECORDS (I)
+                   MOVE WS-SCORE OF WS-USER-RECORDS (I) TO WS-SCORE-NUM
+                   ADD WS-SCORE-NUM TO WS-GRAND-TOTAL
+                   MOVE "N" TO WS-RT-FOUND-FLAG
+                   IF WS-REGION-TOTAL-COUNT > 0
+                       PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                               UNTIL WS-RT-IDX > WS-REGION-TOTAL-COUNT
+                           IF WS-RT-REGION (WS-RT-IDX) =
+                                   WS-REGION OF WS-USER-RECORDS (I)
+                               ADD WS-SCORE-NUM
+                                   TO WS-RT-SCORE (WS-RT-IDX)
+                               MOVE "Y" TO WS-RT-FOUND-FLAG
+                           END-IF
+                       END-PERFORM
+                   END-IF
+                   IF NOT WS-RT-FOUND
+                       IF WS-REGION-TOTAL-COUNT < WS-MAX-REGIONS
+                           ADD 1 TO WS-REGION-TOTAL-COUNT
+                           SET WS-RT-IDX TO WS-REGION-TOTAL-COUNT
+                           MOVE WS-REGION OF WS-USER-RECORDS (I)
+                               TO WS-RT-REGION (WS-RT-IDX)
+                           MOVE WS-SCORE-NUM TO WS-RT-SCORE (WS-RT-IDX)
+                       ELSE
+                           DISPLAY "DataDisp - ATTENTION: plus de "
+                               WS-MAX-REGIONS
+                               " regions distinctes, region "
+                               WS-REGION OF WS-USER-RECORDS (I)
+                               " omise des sous-totaux"
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT
+           END-IF.
+           WRITE REPORT-LINE FROM WS-TOTALS-HEADER
+               AFTER ADVANCING 2 LINES.
+           ADD 2 TO WS-LINE-COUNT.
+
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                   UNTIL WS-RT-IDX > WS-REGION-TOTAL-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT
+               END-IF
+               MOVE WS-RT-REGION (WS-RT-IDX) TO RT-REGION
+               MOVE WS-RT-SCORE (WS-RT-IDX)  TO RT-SCORE
+               WRITE REPORT-LINE FROM WS-TOTALS-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM.
+
+           MOVE WS-GRAND-TOTAL TO GT-SCORE.
+           WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           ADD 2 TO WS-LINE-COUNT.
+
+       1400-EXIT.
+           EXIT.
+
+      * Parcourt les enregistrements valides et imprime, sur le
+      * rapport FD REPORT-OUT-FILE, les régions dont le score dépasse
+      * WS-SCORE-THRESHOLD-HIGH ou tombe sous WS-SCORE-THRESHOLD-LOW.
+      * Remplace l'ancien bloc qui n'affichait que les positions fixes
+      * 2, 5 et 10 du tableau, sans rapport avec la performance réelle.
+       1500-WRITE-PERFORMANCE-EXCEPTIONS.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT
+           END-IF.
+           WRITE REPORT-LINE FROM WS-PERF-HEADER
+               AFTER ADVANCING 2 LINES.
+           ADD 2 TO WS-LINE-COUNT.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               IF WS-RECORD-VALID OF WS-USER-RECORDS (I)
+                   MOVE WS-SCORE OF WS-USER-RECORDS (I) TO WS-SCORE-NUM
+                   IF WS-SCORE-NUM > WS-SCORE-THRESHOLD-HIGH
+                       OR WS-SCORE-NUM < WS-SCORE-THRESHOLD-LOW
+                       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           PERFORM 1200-WRITE-REPORT-HEADER
+                               THRU 1200-EXIT
+                       END-IF
+                       MOVE WS-ID OF WS-USER-RECORDS (I) TO PD-ID
+                       MOVE WS-REGION OF WS-USER-RECORDS (I)
+                           TO PD-REGION
+                       MOVE WS-NAME OF WS-USER-RECORDS (I) TO PD-NAME
+                       MOVE WS-SCORE OF WS-USER-RECORDS (I)
+                           TO PD-SCORE
+                       IF WS-SCORE-NUM > WS-SCORE-THRESHOLD-HIGH
+                           MOVE "AU-DESSUS DU SEUIL"
+                               TO PD-INDICATOR
+                       ELSE
+                           MOVE "SOUS LE SEUIL"
+                               TO PD-INDICATOR
+                       END-IF
+                       WRITE REPORT-LINE FROM WS-PERF-DETAIL-LINE
+                           AFTER ADVANCING 1 LINE
+                       ADD 1 TO WS-LINE-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1500-EXIT.
+           EXIT.
+
+      * Imprime le solde de contrôle (RUN-ID, enregistrements lus,
+      * valides, en exception et total des scores) pour permettre à
+      * l'exploitation de rapprocher l'exécution du jour avec le
+      * fichier d'entrée, comme pour tout autre traitement batch.
+       1600-WRITE-CONTROL-TRAILER.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT
+           END-IF.
+           WRITE REPORT-LINE FROM WS-TRAILER-HEADER
+               AFTER ADVANCING 2 LINES.
+           ADD 2 TO WS-LINE-COUNT.
+
+           MOVE WS-RUN-ID TO TR-RUN-ID.
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE-1
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-REC-COUNT TO TR-REC-COUNT.
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE-2
+               AFTER ADVANCING 1 LINE.
+
+           COMPUTE TR-VALID-COUNT = WS-REC-COUNT - WS-EXCEPTION-COUNT.
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE-3
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-EXCEPTION-COUNT TO TR-EXCEPTION-COUNT.
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE-4
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-GRAND-TOTAL TO TR-TOTAL-SCORE.
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE-5
+               AFTER ADVANCING 1 LINE.
+           ADD 5 TO WS-LINE-COUNT.
+
+       1600-EXIT.
+           EXIT.
+
+      * Rapproche chaque enregistrement valide du jour avec le score
+      * de la veille (WS-PRIOR-RECORDS, voir 1080-LOAD-PRIOR-FILE) par
+      * WS-ID et imprime l'écart. Les ID absents de la veille sont
+      * signalés "NOUVEAU" plutôt que de porter un delta à zéro.
+       1700-WRITE-DELTA-REPORT.
+
+           IF WS-PRIOR-COUNT > 0
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT
+               END-IF
+               WRITE REPORT-LINE FROM WS-DELTA-HEADER
+                   AFTER ADVANCING 2 LINES
+               WRITE REPORT-LINE FROM WS-DELTA-COL-HEADER
+                   AFTER ADVANCING 1 LINE
+               ADD 3 TO WS-LINE-COUNT
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+                   IF WS-RECORD-VALID OF WS-USER-RECORDS (I)
+                       MOVE "N" TO WS-PRIOR-FOUND-FLAG
+                       PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1
+                               UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+                           IF WS-PRIOR-ID (WS-PRIOR-IDX) =
+                                   WS-ID OF WS-USER-RECORDS (I)
+                               MOVE "Y" TO WS-PRIOR-FOUND-FLAG
+                               MOVE WS-PRIOR-IDX TO WS-PRIOR-MATCH-IDX
+                           END-IF
+                       END-PERFORM
+                       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           PERFORM 1200-WRITE-REPORT-HEADER
+                               THRU 1200-EXIT
+                       END-IF
+                       IF WS-PRIOR-FOUND
+                           MOVE WS-ID OF WS-USER-RECORDS (I) TO DD-ID
+                           MOVE WS-REGION OF WS-USER-RECORDS (I)
+                               TO DD-REGION
+                           MOVE WS-NAME OF WS-USER-RECORDS (I)
+                               TO DD-NAME
+                           MOVE WS-PRIOR-SCORE (WS-PRIOR-MATCH-IDX)
+                               TO DD-PRIOR-SCORE
+                           MOVE WS-SCORE OF WS-USER-RECORDS (I)
+                               TO DD-CURRENT-SCORE
+                           MOVE WS-PRIOR-SCORE (WS-PRIOR-MATCH-IDX)
+                               TO WS-PRIOR-SCORE-NUM
+                           MOVE WS-SCORE OF WS-USER-RECORDS (I)
+                               TO WS-SCORE-NUM
+                           COMPUTE WS-DELTA =
+                               WS-SCORE-NUM - WS-PRIOR-SCORE-NUM
+                           MOVE WS-DELTA TO DD-DELTA
+                           WRITE REPORT-LINE FROM WS-DELTA-DETAIL-LINE
+                               AFTER ADVANCING 1 LINE
+                       ELSE
+                           MOVE WS-ID OF WS-USER-RECORDS (I) TO DN-ID
+                           MOVE WS-REGION OF WS-USER-RECORDS (I)
+                               TO DN-REGION
+                           MOVE WS-NAME OF WS-USER-RECORDS (I)
+                               TO DN-NAME
+                           MOVE WS-SCORE OF WS-USER-RECORDS (I)
+                               TO DN-CURRENT-SCORE
+                           WRITE REPORT-LINE FROM WS-DELTA-NEW-LINE
+                               AFTER ADVANCING 1 LINE
+                       END-IF
+                       ADD 1 TO WS-LINE-COUNT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       1700-EXIT.
+           EXIT.
+
+      * Ouvre le fichier REGION-SCORES-FILE et charge chaque
+      * enregistrement dans WS-USER-RECORDS jusqu'à la fin de fichier.
+      * Fichier obligatoire (non OPTIONAL) : une ouverture en échec
+      * n'est pas un fichier d'entrée vide, c'est un incident
+      * d'exploitation qui doit arrêter le traitement, pas produire un
+      * rapport vide en silence.
+       1050-LOAD-REGION-FILE.
+
+           MOVE 0 TO WS-REC-COUNT.
+           MOVE "N" TO WS-EOF-FLAG.
+
+           OPEN INPUT REGION-SCORES-FILE.
+           IF WS-REGION-IN-STATUS NOT = "00"
+               DISPLAY "DataDisp - ERREUR OUVERTURE REGIONIN, STATUT: "
+                   WS-REGION-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               READ REGION-SCORES-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-REC-COUNT < WS-MAX-RECORDS
+                           ADD 1 TO WS-REC-COUNT
+                           SET WS-IDX TO WS-REC-COUNT
+                           MOVE RS-ID
+                             TO WS-ID OF WS-USER-RECORDS (WS-IDX)
+                           MOVE RS-REGION
+                             TO WS-REGION OF WS-USER-RECORDS (WS-IDX)
+                           MOVE RS-NAME
+                             TO WS-NAME OF WS-USER-RECORDS (WS-IDX)
+                           MOVE RS-SCORE
+                             TO WS-SCORE OF WS-USER-RECORDS (WS-IDX)
+                       ELSE
+                           DISPLAY "DataDisp - ATTENTION: plus de "
+                               WS-MAX-RECORDS
+                               " enregistrements en entree, le "
+                               "surplus est ignore"
+                           MOVE "Y" TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE REGION-SCORES-FILE.
+
+       1050-EXIT.
+           EXIT.
+
+      * Charge PRIOR-SCORES-FILE (copie de l'extrait de la veille,
+      * voir le commentaire sur FD PRIOR-SCORES-FILE) dans
+      * WS-PRIOR-RECORDS pour le rapport d'évolution J-1. Fichier
+      * absent (première exécution) : WS-PRIOR-COUNT reste à zéro et
+      * 1700-WRITE-DELTA-REPORT n'imprime rien.
+       1080-LOAD-PRIOR-FILE.
+
+           MOVE 0 TO WS-PRIOR-COUNT.
+           OPEN INPUT PRIOR-SCORES-FILE.
+
+           IF WS-PRIOR-IN-STATUS = "00" OR WS-PRIOR-IN-STATUS = "05"
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF
+                   READ PRIOR-SCORES-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           IF WS-PRIOR-COUNT < WS-MAX-RECORDS
+                               ADD 1 TO WS-PRIOR-COUNT
+                               SET WS-PRIOR-IDX TO WS-PRIOR-COUNT
+                               MOVE PS-ID
+                                 TO WS-PRIOR-ID (WS-PRIOR-IDX)
+                               MOVE PS-SCORE
+                                 TO WS-PRIOR-SCORE (WS-PRIOR-IDX)
+                           ELSE
+                               MOVE "Y" TO WS-EOF-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-SCORES-FILE
+           END-IF.
+
+       1080-EXIT.
+           EXIT.
+
+      * Relit CHECKPOINT-FILE pour savoir si l'exécution précédente
+      * a été interrompue. Étape "D" (détail en cours) : le
+      * dernier WS-ID déposé est retrouvé dans la table (premier
+      * enregistrement VALIDE rencontré, pour ne pas être dérouté
+      * par un doublon d'ID invalide qui porterait le même WS-ID
+      * plus loin dans la table) et la boucle principale reprend
+      * juste après lui (WS-START-IDX), en conservant le RUN-ID et
+      * le numéro de page de l'exécution interrompue. Étape "S"
+      * (détail terminé, solde en attente) : le détail est
+      * entièrement régénéré (WS-START-IDX à 1) sous le même
+      * RUN-ID, mais sans reprise de pagination, car
+      * 1100-PROCESS-DATA rouvrira le rapport en écrasement plutôt
+      * qu'en extension (voir le commentaire sur FD CHECKPOINT-FILE).
+       1090-CHECK-RESTART.
+
+           MOVE SPACES TO WS-CHECKPOINT-ID.
+           MOVE SPACE TO WS-CHECKPOINT-STAGE.
+           MOVE 1 TO WS-START-IDX.
+           MOVE 0 TO WS-PAGE-NO.
+           MOVE "N" TO WS-RESUMING-FLAG.
+           MOVE "N" TO WS-CHECKPOINT-FOUND-FLAG.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CP-STAGE NOT = SPACE
+                           MOVE CP-LAST-ID TO WS-CHECKPOINT-ID
+                           MOVE CP-STAGE   TO WS-CHECKPOINT-STAGE
+                           MOVE CP-RUN-ID  TO WS-RUN-ID
+                           MOVE CP-PAGE-NO TO WS-CKPT-PAGE-NO
+                           MOVE "Y" TO WS-CHECKPOINT-FOUND-FLAG
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CHECKPOINT-STATUS = "05"
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+           IF WS-CHECKPOINT-FOUND
+               IF WS-CHECKPOINT-STAGE-DETAIL
+                   MOVE "N" TO WS-CKPT-ID-FOUND-FLAG
+                   IF WS-CHECKPOINT-ID NOT = SPACES
+                       PERFORM VARYING I FROM 1 BY 1
+                               UNTIL I > WS-REC-COUNT
+                           IF NOT WS-CKPT-ID-FOUND
+                               IF WS-RECORD-VALID
+                                       OF WS-USER-RECORDS (I)
+                                   IF WS-ID OF WS-USER-RECORDS (I) =
+                                           WS-CHECKPOINT-ID
+                                       COMPUTE WS-START-IDX = I + 1
+                                       MOVE "Y" TO WS-CKPT-ID-FOUND-FLAG
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                   END-IF
+      * ID de reprise introuvable dans les données du jour
+      * (fichier d'entrée modifié entre les deux exécutions, ou
+      * incident antérieur au tout premier enregistrement) :
+      * impossible de savoir en confiance ce qui a déjà été
+      * écrit, donc on régénère tout depuis le premier
+      * enregistrement plutôt que d'étendre un fichier dont le
+      * contenu réel est incertain.
+                   IF WS-CKPT-ID-FOUND
+                       MOVE "Y" TO WS-RESUMING-FLAG
+                       MOVE WS-CKPT-PAGE-NO TO WS-PAGE-NO
+                   ELSE
+                       MOVE 1 TO WS-START-IDX
+                   END-IF
+               END-IF
+           END-IF.
+
+       1090-EXIT.
+           EXIT.
+
+      * Dépose le dernier WS-ID traité avec succès comme point de
+      * contrôle (étape "D" : détail en cours), avec le RUN-ID et
+      * le numéro de page en cours pour qu'une reprise sur
+      * incident poursuive la même pagination plutôt que de la
+      * redémarrer à 1, et remet WS-SINCE-CHECKPOINT à zéro.
+       1095-WRITE-CHECKPOINT.
+
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-ID OF WS-USER-RECORDS (I) TO CP-LAST-ID.
+           MOVE "D"        TO CP-STAGE.
+           MOVE WS-RUN-ID  TO CP-RUN-ID.
+           MOVE WS-PAGE-NO TO CP-PAGE-NO.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       1095-EXIT.
+           EXIT.
+
+      * Dépose un point de contrôle d'étape "S" (détail terminé,
+      * solde en attente) une fois la boucle de détail/extrait
+      * terminée, avant d'imprimer les totaux/seuils/évolution/
+      * solde. Si l'exécution est interrompue pendant ces
+      * sections, la reprise régénérera tout le rapport (voir
+      * 1090-CHECK-RESTART) plutôt que de risquer de dupliquer un
+      * solde à moitié écrit dans un fichier séquentiel étendu.
+       1097-WRITE-DETAIL-DONE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES     TO CP-LAST-ID.
+           MOVE "S"        TO CP-STAGE.
+           MOVE WS-RUN-ID  TO CP-RUN-ID.
+           MOVE 0          TO CP-PAGE-NO.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       1097-EXIT.
+           EXIT.
+
+      * Efface le point de contrôle une fois la boucle de traitement
+      * terminée sans incident, pour que l'exécution suivante reparte
+      * normalement du premier enregistrement.
+       1096-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       1096-EXIT.
+           EXIT.
+
+      * Contrôle chaque enregistrement chargé en mémoire : score non
+      * numérique ou ID dupliqué. Les enregistrements en exception
+      * sont signalés sur FD EXCEPTION-OUT-FILE et exclus du listing
+      * principal, des totaux de région et de l'extrait aval.
+       1070-VALIDATE-RECORDS.
+
+           MOVE 0 TO WS-EXCEPTION-COUNT.
+           OPEN OUTPUT EXCEPTION-OUT-FILE.
+           IF WS-EXCEPT-OUT-STATUS NOT = "00"
+               DISPLAY "DataDisp - ERREUR OUVERTURE EXCEPTOUT, STATUT: "
+                   WS-EXCEPT-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-RUN-DATE-DISPLAY TO EH1-RUN-DATE.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-HEADER-1.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-HEADER-3
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               MOVE "Y" TO WS-VALID-FLAG OF WS-USER-RECORDS (I)
+               IF WS-SCORE OF WS-USER-RECORDS (I) IS NOT NUMERIC
+                   MOVE "SCORE NON NUMERIQUE" TO WS-EXCEPTION-REASON
+                   MOVE I TO WS-EXC-IDX
+                   PERFORM 1075-WRITE-EXCEPTION THRU 1075-EXIT
+                   MOVE "N" TO WS-VALID-FLAG OF WS-USER-RECORDS (I)
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               IF WS-RECORD-VALID OF WS-USER-RECORDS (I)
+                   COMPUTE J = I + 1
+                   PERFORM VARYING J FROM J BY 1
+                           UNTIL J > WS-REC-COUNT
+                       IF WS-RECORD-VALID OF WS-USER-RECORDS (J)
+                           AND WS-ID OF WS-USER-RECORDS (J) =
+                               WS-ID OF WS-USER-RECORDS (I)
+                           MOVE "ID DUPLIQUE" TO WS-EXCEPTION-REASON
+                           MOVE J TO WS-EXC-IDX
+                           PERFORM 1075-WRITE-EXCEPTION THRU 1075-EXIT
+                           MOVE "N" TO WS-VALID-FLAG
+                               OF WS-USER-RECORDS (J)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           CLOSE EXCEPTION-OUT-FILE.
+
+       1070-EXIT.
+           EXIT.
+
+      * Imprime une ligne de détail sur le listing d'exceptions pour
+      * l'enregistrement WS-USER-RECORDS (WS-EXC-IDX) et le motif
+      * courant (WS-EXCEPTION-REASON).
+       1075-WRITE-EXCEPTION.
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE WS-ID OF WS-USER-RECORDS (WS-EXC-IDX)     TO ED-ID.
+           MOVE WS-REGION OF WS-USER-RECORDS (WS-EXC-IDX) TO ED-REGION.
+           MOVE WS-NAME OF WS-USER-RECORDS (WS-EXC-IDX)   TO ED-NAME.
+           MOVE WS-SCORE OF WS-USER-RECORDS (WS-EXC-IDX)  TO ED-SCORE.
+           MOVE WS-EXCEPTION-REASON                       TO ED-REASON.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       1075-EXIT.
+           EXIT.
